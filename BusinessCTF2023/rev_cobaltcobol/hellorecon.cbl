@@ -0,0 +1,333 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HELLO-RECON.
+000030 AUTHOR.         D L MILLER.
+000040 INSTALLATION.   FEDORA DATA CENTER.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*****************************************************************
+000080* HELLO-RECON COMPARES YESTERDAY'S AUDIT MASTER (MSTFILE) TO    *
+000090* TODAY'S FRESHLY WRITTEN AUDIT LOG (AUDFILE) FROM HELLO-WORLD  *
+000100* AND REPORTS TWO KINDS OF FINDING TO RECFILE BEFORE TODAY'S    *
+000110* OUTPUT IS RELEASED DOWNSTREAM:                                *
+000120*   - AN EXACT DUPLICATE, WHERE THE SAME P1/P2 PAIR PRODUCED    *
+000130*     THE SAME P VALUE ON BOTH RUNS                             *
+000140*   - A COLLISION, WHERE TWO DIFFERENT P1/P2 PAIRS PRODUCED THE *
+000150*     SAME 15-BYTE P VALUE                                      *
+000160*                                                                *
+000170* MSTFILE AND AUDFILE SHARE THE AUDREC LAYOUT SINCE THE AUDIT   *
+000180* LOG IS THE ONLY PLACE P1, P2 AND P ARE ALL CARRIED TOGETHER   *
+000190* ON ONE RECORD - THE PLAIN POUTFILE DETAIL RECORD HOLDS P      *
+000200* ALONE AND CANNOT SUPPORT PAIR-LEVEL RECONCILIATION.           *
+000210*                                                                *
+000220* MODIFICATION HISTORY                                          *
+000230*   DATE       INIT  DESCRIPTION                                *
+000240*   2026-08-09  DLM  ORIGINAL                                   *
+000250*   2026-08-09  DLM  APPEND THIS RUN'S TOTALS TO THE SAME        *
+000260*                    SUMFILE HELLO-WORLD WRITES, SO THE WHOLE    *
+000270*                    JOB'S RESULTS LAND IN ONE SUMMARY DATASET   *
+000280*   2026-08-09  DLM  A MASTER TABLE OVERFLOW NOW ALSO WRITES A   *
+000290*                    FLAGGED LINE TO RECFILE AND SUMFILE, NOT    *
+000300*                    JUST A CONSOLE DISPLAY, SO AN INCOMPLETE    *
+000310*                    COMPARE IS VISIBLE ON THE REPORTS THEMSELVES*
+000320*   2026-08-09  DLM  A FILE OPEN FAILURE NOW SETS RETURN-CODE SO *
+000330*                    THE JCL'S COND= LOGIC DOWNSTREAM OF THIS    *
+000340*                    STEP CAN TELL A FAILED RUN FROM A CLEAN ONE *
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.    IBM-370.
+000390 OBJECT-COMPUTER.    IBM-370.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT MST-FILE ASSIGN TO MSTFILE
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-MST-STATUS.
+000450     SELECT CUR-FILE ASSIGN TO AUDFILE
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-CUR-STATUS.
+000480     SELECT RPT-FILE ASSIGN TO RECFILE
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-RPT-STATUS.
+000510     SELECT SUM-FILE ASSIGN TO SUMFILE
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-SUM-STATUS.
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  MST-FILE
+000570     RECORDING MODE IS F
+000580     LABEL RECORDS ARE STANDARD.
+000590 COPY AUDREC REPLACING ==AUD-RECORD== BY ==MST-RECORD==
+000600                       ==AUD-RUN-ID== BY ==MST-RUN-ID==
+000610                       ==AUD-TIMESTAMP== BY ==MST-TIMESTAMP==
+000620                       ==AUD-P1== BY ==MST-P1==
+000630                       ==AUD-P2== BY ==MST-P2==
+000640                       ==AUD-P== BY ==MST-P==
+000650                       ==AUD-VALID-FLAG== BY ==MST-VALID-FLAG==.
+000660 FD  CUR-FILE
+000670     RECORDING MODE IS F
+000680     LABEL RECORDS ARE STANDARD.
+000690 COPY AUDREC REPLACING ==AUD-RECORD== BY ==CUR-RECORD==
+000700                       ==AUD-RUN-ID== BY ==CUR-RUN-ID==
+000710                       ==AUD-TIMESTAMP== BY ==CUR-TIMESTAMP==
+000720                       ==AUD-P1== BY ==CUR-P1==
+000730                       ==AUD-P2== BY ==CUR-P2==
+000740                       ==AUD-P== BY ==CUR-P==
+000750                       ==AUD-VALID-FLAG== BY ==CUR-VALID-FLAG==.
+000760 FD  RPT-FILE
+000770     RECORDING MODE IS F
+000780     LABEL RECORDS ARE STANDARD.
+000790 COPY RPTLINE.
+000800 FD  SUM-FILE
+000810     RECORDING MODE IS F
+000820     LABEL RECORDS ARE STANDARD.
+000830 COPY RPTLINE REPLACING ==RPT-LINE-RECORD== BY ==SUM-LINE-RECORD==
+000840                        ==RPT-LINE== BY ==SUM-LINE==.
+000850 WORKING-STORAGE SECTION.
+000860 01  WS-MST-STATUS               PIC X(02) VALUE SPACES.
+000870     88  WS-MST-OK               VALUE '00'.
+000880 01  WS-CUR-STATUS               PIC X(02) VALUE SPACES.
+000890     88  WS-CUR-OK               VALUE '00'.
+000900 01  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+000910     88  WS-RPT-OK               VALUE '00'.
+000920 01  WS-SUM-STATUS               PIC X(02) VALUE SPACES.
+000930     88  WS-SUM-OK               VALUE '00'.
+000940 01  WS-SWITCHES.
+000950     05  WS-MST-EOF-SWITCH       PIC X(01) VALUE 'N'.
+000960         88  WS-MST-EOF          VALUE 'Y'.
+000970     05  WS-CUR-EOF-SWITCH       PIC X(01) VALUE 'N'.
+000980         88  WS-CUR-EOF          VALUE 'Y'.
+000990     05  WS-FILES-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+001000         88  WS-FILES-OPEN       VALUE 'Y'.
+001010     05  WS-DUP-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+001020     05  WS-COLL-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+001030     05  WS-OVERFLOW-SWITCH      PIC X(01) VALUE 'N'.
+001040         88  WS-OVERFLOW         VALUE 'Y'.
+001050 01  WS-MASTER-MAX               PIC 9(05) COMP VALUE 5000.
+001060 01  WS-MASTER-COUNT             PIC 9(05) COMP VALUE ZERO.
+001070 01  WS-MASTER-TABLE.
+001080     05  WS-MASTER-ENTRY OCCURS 5000 TIMES
+001090             INDEXED BY WS-MST-IDX WS-CHK-IDX.
+001100         10  TBL-P1              PIC X(07).
+001110         10  TBL-P2              PIC X(08).
+001120         10  TBL-P               PIC X(15).
+001130 01  WS-CUR-COUNT                PIC 9(09) COMP VALUE ZERO.
+001140 01  WS-DUP-COUNT                PIC 9(09) COMP VALUE ZERO.
+001150 01  WS-COLL-COUNT               PIC 9(09) COMP VALUE ZERO.
+001160 01  WS-CUR-COUNT-ED             PIC 9(09).
+001170 01  WS-DUP-COUNT-ED             PIC 9(09).
+001180 01  WS-COLL-COUNT-ED            PIC 9(09).
+001190 PROCEDURE DIVISION.
+001200 0000-MAINLINE.
+001210     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001220     PERFORM 1100-LOAD-MASTER-TABLE THRU 1100-EXIT
+001230         UNTIL WS-MST-EOF.
+001240     PERFORM 2000-COMPARE-CURRENT THRU 2000-EXIT
+001250         UNTIL WS-CUR-EOF.
+001260     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001270     STOP RUN.
+001280*****************************************************************
+001290* 1000-INITIALIZE - OPEN FILES AND PRIME BOTH READS              *
+001300*****************************************************************
+001310 1000-INITIALIZE.
+001320     OPEN INPUT MST-FILE.
+001330     OPEN INPUT CUR-FILE.
+001340     OPEN OUTPUT RPT-FILE.
+001350     OPEN EXTEND SUM-FILE.
+001360     IF NOT WS-SUM-OK
+001370         OPEN OUTPUT SUM-FILE
+001380     END-IF.
+001390     IF NOT WS-MST-OK OR NOT WS-CUR-OK OR NOT WS-RPT-OK
+001400         OR NOT WS-SUM-OK
+001410         DISPLAY 'HELLO-RECON - FILE OPEN FAILED - STATUS '
+001420             WS-MST-STATUS WS-CUR-STATUS WS-RPT-STATUS
+001430         MOVE 'Y' TO WS-MST-EOF-SWITCH
+001440         MOVE 'Y' TO WS-CUR-EOF-SWITCH
+001450         MOVE 4 TO RETURN-CODE
+001460     ELSE
+001470         MOVE 'Y' TO WS-FILES-OPEN-SWITCH
+001480         MOVE 'RECONCILIATION REPORT' TO RPT-LINE
+001490         WRITE RPT-LINE-RECORD
+001500         PERFORM 1110-READ-MASTER THRU 1110-EXIT
+001510         PERFORM 2200-READ-CURRENT THRU 2200-EXIT
+001520     END-IF.
+001530 1000-EXIT.
+001540     EXIT.
+001550*****************************************************************
+001560* 1100-LOAD-MASTER-TABLE - PULL YESTERDAY'S VALID P1/P2/P        *
+001570*   COMBINATIONS INTO A WORKING-STORAGE TABLE SO EACH OF TODAY'S *
+001580*   RECORDS CAN BE COMPARED AGAINST ALL OF THEM.  THE TABLE IS   *
+001590*   BOUNDED AT WS-MASTER-MAX ENTRIES - IF YESTERDAY'S FILE HELD  *
+001600*   MORE, LOADING STOPS THERE AND WS-OVERFLOW-SWITCH IS SET SO   *
+001610*   9000-TERMINATE CAN FLAG THE RUN AS INCOMPLETE ON THE ACTUAL  *
+001620*   REPORTS, NOT JUST ON THE OPERATOR'S CONSOLE.                 *
+001630*****************************************************************
+001640 1100-LOAD-MASTER-TABLE.
+001650     IF MST-VALID-FLAG = 'Y'
+001660         IF WS-MASTER-COUNT < WS-MASTER-MAX
+001670             ADD 1 TO WS-MASTER-COUNT
+001680             SET WS-MST-IDX TO WS-MASTER-COUNT
+001690             MOVE MST-P1 TO TBL-P1(WS-MST-IDX)
+001700             MOVE MST-P2 TO TBL-P2(WS-MST-IDX)
+001710             MOVE MST-P TO TBL-P(WS-MST-IDX)
+001720         ELSE
+001730             DISPLAY 'HELLO-RECON - MASTER TABLE FULL AT '
+001740                 WS-MASTER-MAX
+001750                 ' ENTRIES - REMAINING MSTFILE ROWS SKIPPED'
+001760             MOVE 'Y' TO WS-OVERFLOW-SWITCH
+001770             MOVE 'Y' TO WS-MST-EOF-SWITCH
+001780         END-IF
+001790     END-IF.
+001800     IF NOT WS-MST-EOF
+001810         PERFORM 1110-READ-MASTER THRU 1110-EXIT
+001820     END-IF.
+001830 1100-EXIT.
+001840     EXIT.
+001850*****************************************************************
+001860* 1110-READ-MASTER - READ THE NEXT MSTFILE RECORD                *
+001870*****************************************************************
+001880 1110-READ-MASTER.
+001890     READ MST-FILE
+001900         AT END
+001910             MOVE 'Y' TO WS-MST-EOF-SWITCH
+001920     END-READ.
+001930 1110-EXIT.
+001940     EXIT.
+001950*****************************************************************
+001960* 2000-COMPARE-CURRENT - COMPARE ONE OF TODAY'S AUDIT RECORDS    *
+001970*   AGAINST EVERY ENTRY LOADED FROM YESTERDAY'S MASTER TABLE     *
+001980*****************************************************************
+001990 2000-COMPARE-CURRENT.
+002000     IF CUR-VALID-FLAG = 'Y'
+002010         ADD 1 TO WS-CUR-COUNT
+002020         MOVE 'N' TO WS-DUP-FOUND-SWITCH
+002030         MOVE 'N' TO WS-COLL-FOUND-SWITCH
+002040         PERFORM 2100-CHECK-MASTER-ENTRY THRU 2100-EXIT
+002050             VARYING WS-CHK-IDX FROM 1 BY 1
+002060             UNTIL WS-CHK-IDX > WS-MASTER-COUNT
+002070     END-IF.
+002080     PERFORM 2200-READ-CURRENT THRU 2200-EXIT.
+002090 2000-EXIT.
+002100     EXIT.
+002110*****************************************************************
+002120* 2100-CHECK-MASTER-ENTRY - COMPARE THE CURRENT RECORD TO ONE    *
+002130*   MASTER TABLE ENTRY.  MATCHING P WITH MATCHING P1/P2 IS AN    *
+002140*   EXACT DUPLICATE; MATCHING P WITH A DIFFERENT P1/P2 IS A      *
+002150*   COLLISION.  ONLY THE FIRST HIT OF EACH KIND IS REPORTED PER  *
+002160*   CURRENT RECORD SO ONE REPEATED PAIR DOES NOT FLOOD THE       *
+002170*   REPORT.                                                      *
+002180*****************************************************************
+002190 2100-CHECK-MASTER-ENTRY.
+002200     IF TBL-P(WS-CHK-IDX) = CUR-P
+002210         IF TBL-P1(WS-CHK-IDX) = CUR-P1
+002220             AND TBL-P2(WS-CHK-IDX) = CUR-P2
+002230             IF WS-DUP-FOUND-SWITCH NOT = 'Y'
+002240                 PERFORM 2110-WRITE-DUP-LINE THRU 2110-EXIT
+002250                 MOVE 'Y' TO WS-DUP-FOUND-SWITCH
+002260             END-IF
+002270         ELSE
+002280             IF WS-COLL-FOUND-SWITCH NOT = 'Y'
+002290                 PERFORM 2120-WRITE-COLL-LINE THRU 2120-EXIT
+002300                 MOVE 'Y' TO WS-COLL-FOUND-SWITCH
+002310             END-IF
+002320         END-IF
+002330     END-IF.
+002340 2100-EXIT.
+002350     EXIT.
+002360*****************************************************************
+002370* 2110-WRITE-DUP-LINE - REPORT AN EXACT DUPLICATE P1/P2/P        *
+002380*****************************************************************
+002390 2110-WRITE-DUP-LINE.
+002400     MOVE SPACES TO RPT-LINE.
+002410     STRING 'DUPLICATE  P1=' CUR-P1 ' P2=' CUR-P2 ' P=' CUR-P
+002420         DELIMITED BY SIZE INTO RPT-LINE.
+002430     WRITE RPT-LINE-RECORD.
+002440     ADD 1 TO WS-DUP-COUNT.
+002450 2110-EXIT.
+002460     EXIT.
+002470*****************************************************************
+002480* 2120-WRITE-COLL-LINE - REPORT A P VALUE COLLISION BETWEEN TWO  *
+002490*   DIFFERENT P1/P2 PAIRS                                        *
+002500*****************************************************************
+002510 2120-WRITE-COLL-LINE.
+002520     MOVE SPACES TO RPT-LINE.
+002530     STRING 'COLLISION  P1=' CUR-P1 ' P2=' CUR-P2 ' P=' CUR-P
+002540         DELIMITED BY SIZE INTO RPT-LINE.
+002550     WRITE RPT-LINE-RECORD.
+002560     ADD 1 TO WS-COLL-COUNT.
+002570 2120-EXIT.
+002580     EXIT.
+002590*****************************************************************
+002600* 2200-READ-CURRENT - READ THE NEXT AUDFILE RECORD               *
+002610*****************************************************************
+002620 2200-READ-CURRENT.
+002630     READ CUR-FILE
+002640         AT END
+002650             MOVE 'Y' TO WS-CUR-EOF-SWITCH
+002660     END-READ.
+002670 2200-EXIT.
+002680     EXIT.
+002690*****************************************************************
+002700* 9000-TERMINATE - WRITE THE CLOSING TOTALS, APPEND THEM TO THE  *
+002710*   JOB SUMMARY DATASET AND CLOSE THE FILES                      *
+002720*****************************************************************
+002730 9000-TERMINATE.
+002740     IF WS-FILES-OPEN
+002750         MOVE WS-CUR-COUNT TO WS-CUR-COUNT-ED
+002760         MOVE WS-DUP-COUNT TO WS-DUP-COUNT-ED
+002770         MOVE WS-COLL-COUNT TO WS-COLL-COUNT-ED
+002780         IF WS-OVERFLOW
+002790             MOVE SPACES TO RPT-LINE
+002800             STRING 'RECONCILIATION INCOMPLETE - MASTER TABLE '
+002810                 'OVERFLOW - SOME MSTFILE ROWS NOT COMPARED'
+002820                 DELIMITED BY SIZE INTO RPT-LINE
+002830             WRITE RPT-LINE-RECORD
+002840         END-IF
+002850         MOVE SPACES TO RPT-LINE
+002860         STRING 'RECORDS COMPARED : ' WS-CUR-COUNT-ED
+002870             DELIMITED BY SIZE INTO RPT-LINE
+002880         WRITE RPT-LINE-RECORD
+002890         MOVE SPACES TO RPT-LINE
+002900         STRING 'DUPLICATES FOUND  : ' WS-DUP-COUNT-ED
+002910             DELIMITED BY SIZE INTO RPT-LINE
+002920         WRITE RPT-LINE-RECORD
+002930         MOVE SPACES TO RPT-LINE
+002940         STRING 'COLLISIONS FOUND  : ' WS-COLL-COUNT-ED
+002950             DELIMITED BY SIZE INTO RPT-LINE
+002960         WRITE RPT-LINE-RECORD
+002970         PERFORM 9010-WRITE-SUMMARY THRU 9010-EXIT
+002980         CLOSE MST-FILE CUR-FILE RPT-FILE SUM-FILE
+002990     END-IF.
+003000     DISPLAY 'HELLO-RECON - RECONCILIATION COMPLETE - DUPLICATES '
+003010         WS-DUP-COUNT ' COLLISIONS ' WS-COLL-COUNT.
+003020 9000-EXIT.
+003030     EXIT.
+003040*****************************************************************
+003050* 9010-WRITE-SUMMARY - APPEND THE RECONCILIATION TOTALS TO THE   *
+003060*   JOB SUMMARY DATASET HELLO-WORLD ALREADY WROTE THIS RUN       *
+003070*****************************************************************
+003080 9010-WRITE-SUMMARY.
+003090     MOVE SPACES TO SUM-LINE.
+003100     STRING 'HELLO-RECON RECONCILIATION SUMMARY'
+003110         DELIMITED BY SIZE INTO SUM-LINE.
+003120     WRITE SUM-LINE-RECORD.
+003130     IF WS-OVERFLOW
+003140         MOVE SPACES TO SUM-LINE
+003150         STRING 'RECONCILIATION INCOMPLETE - MASTER TABLE '
+003160             'OVERFLOW - SOME MSTFILE ROWS NOT COMPARED'
+003170             DELIMITED BY SIZE INTO SUM-LINE
+003180         WRITE SUM-LINE-RECORD
+003190     END-IF.
+003200     MOVE SPACES TO SUM-LINE.
+003210     STRING 'RECORDS COMPARED  : ' WS-CUR-COUNT-ED
+003220         DELIMITED BY SIZE INTO SUM-LINE.
+003230     WRITE SUM-LINE-RECORD.
+003240     MOVE SPACES TO SUM-LINE.
+003250     STRING 'DUPLICATES FOUND  : ' WS-DUP-COUNT-ED
+003260         DELIMITED BY SIZE INTO SUM-LINE.
+003270     WRITE SUM-LINE-RECORD.
+003280     MOVE SPACES TO SUM-LINE.
+003290     STRING 'COLLISIONS FOUND  : ' WS-COLL-COUNT-ED
+003300         DELIMITED BY SIZE INTO SUM-LINE.
+003310     WRITE SUM-LINE-RECORD.
+003320 9010-EXIT.
+003330     EXIT.
