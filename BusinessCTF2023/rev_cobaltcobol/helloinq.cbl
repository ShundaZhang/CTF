@@ -0,0 +1,147 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HELLO-INQ.
+000030 AUTHOR.         D L MILLER.
+000040 INSTALLATION.   FEDORA DATA CENTER.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*****************************************************************
+000080* HELLO-INQ IS A PSEUDO-CONVERSATIONAL CICS TRANSACTION (HINQ)   *
+000090* FOR AN AD HOC P1/P2 LOOKUP.  THE OPERATOR KEYS P1 AND P2 ON    *
+000100* THE HELOMAP SCREEN; THIS PROGRAM CALLS THE SAME HELLO-BLD      *
+000110* SUBPROGRAM HELLO-WORLD USES IN BATCH AND SENDS THE RESULTING   *
+000120* P AND VALIDATION STATUS STRAIGHT BACK TO THE SCREEN.           *
+000130*                                                                *
+000140* THE ONLINE TRANSACTION HAS NO CONTROL CARD OF ITS OWN, SO IT   *
+000150* ALWAYS USES THE STANDARD 7+8 SPLIT (THE DEFAULT BATCH WOULD    *
+000160* ALSO USE WHEN CTLFILE IS ABSENT - SEE HELLO-WORLD 1010-READ-   *
+000170* CONTROL-CARD).                                                 *
+000180*                                                                *
+000190* THE SCREEN HAS NO WAY TO KEY THE THREE-SEGMENT TYPE-2 LAYOUT,  *
+000200* SO HELLO-INQ SUPPORTS TYPE-1 LOOKUPS ONLY - TYPEI IS NOT AN    *
+000210* OPERATOR-ENTERABLE FIELD.  THE RECORD TYPE PASSED TO HELLO-BLD *
+000220* IS ALWAYS FORCED TO '1' REGARDLESS OF WHAT IS ON THE SCREEN.   *
+000230*                                                                *
+000240* MODIFICATION HISTORY                                          *
+000250*   DATE       INIT  DESCRIPTION                                *
+000260*   2026-08-09  DLM  ORIGINAL                                   *
+000270*   2026-08-09  DLM  RESTRICTED TO TYPE-1 LOOKUPS - THE SCREEN   *
+000280*                    HAS NO FIELDS FOR A TYPE-2 SEGMENTED        *
+000290*                    INQUIRY, SO TYPEI IS NO LONGER HONORED      *
+000300*   2026-08-09  DLM  ADDED THE CURSOR OPTION TO THE INITIAL SEND *
+000310*                    MAP SO THE EXISTING MOVE -1 TO P1L ACTUALLY *
+000320*                    POSITIONS THE CURSOR ON P1 INSTEAD OF       *
+000330*                    HAVING NO EFFECT                            *
+000340*****************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.    IBM-370.
+000380 OBJECT-COMPUTER.    IBM-370.
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410 COPY DFHAID.
+000420 COPY HELOMAP.
+000430 01  WS-PIN-REC-TYPE             PIC X(01).
+000440 01  WS-PIN-DATA.
+000450     05  WS-PIN-P1               PIC X(07).
+000460     05  WS-PIN-P2               PIC X(08).
+000470 01  WS-P1-WIDTH                 PIC 9(02) VALUE 07.
+000480 01  WS-P2-WIDTH                 PIC 9(02) VALUE 08.
+000490 01  WS-P2-START                 PIC 9(02) VALUE 08.
+000500 01  WS-OUT-P1                   PIC X(07).
+000510 01  WS-OUT-P2                   PIC X(08).
+000520 01  WS-OUT-P                    PIC X(15).
+000530 01  WS-VALID-FLAG               PIC X(01).
+000540     88  WS-VALID                VALUE 'Y'.
+000550 01  WS-EXC-REASON               PIC X(30).
+000560 LINKAGE SECTION.
+000570 01  DFHCOMMAREA                 PIC X(01).
+000580 PROCEDURE DIVISION.
+000590 0000-MAINLINE.
+000600     EXEC CICS HANDLE CONDITION
+000610         MAPFAIL(8000-NO-INPUT)
+000620         ERROR(9000-ABEND)
+000630     END-EXEC.
+000640     IF EIBCALEN = 0
+000650         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000660     ELSE
+000670         PERFORM 2000-RECEIVE-AND-PROCESS THRU 2000-EXIT
+000680     END-IF.
+000690     EXEC CICS RETURN
+000700         TRANSID('HINQ')
+000710         COMMAREA(DFHCOMMAREA)
+000720     END-EXEC.
+000730*****************************************************************
+000740* 1000-SEND-INITIAL-MAP - FIRST ENTRY INTO THE TRANSACTION,      *
+000750*   BEFORE THE OPERATOR HAS KEYED ANYTHING                       *
+000760*****************************************************************
+000770 1000-SEND-INITIAL-MAP.
+000780     MOVE SPACES TO HELOMAPO.
+000790     MOVE '1' TO TYPEO.
+000800     MOVE -1 TO P1L.
+000810     EXEC CICS SEND MAP('HELOMAP')
+000820         MAPSET('HELOSET')
+000830         ERASE
+000840         CURSOR
+000850     END-EXEC.
+000860 1000-EXIT.
+000870     EXIT.
+000880*****************************************************************
+000890* 2000-RECEIVE-AND-PROCESS - RECEIVE THE OPERATOR'S INPUT, CALL  *
+000900*   HELLO-BLD AND SEND THE RESULT BACK TO THE SCREEN             *
+000910*****************************************************************
+000920 2000-RECEIVE-AND-PROCESS.
+000930     EXEC CICS RECEIVE MAP('HELOMAP')
+000940         MAPSET('HELOSET')
+000950     END-EXEC.
+000960     MOVE '1' TO WS-PIN-REC-TYPE.
+000970     MOVE P1I TO WS-PIN-P1.
+000980     MOVE P2I TO WS-PIN-P2.
+000990     CALL 'HELLO-BLD' USING WS-PIN-REC-TYPE WS-PIN-DATA
+001000         WS-P1-WIDTH WS-P2-WIDTH WS-P2-START
+001010         WS-OUT-P1 WS-OUT-P2 WS-OUT-P WS-VALID-FLAG WS-EXC-REASON.
+001020     MOVE SPACES TO HELOMAPO.
+001030     MOVE '1' TO TYPEO.
+001040     MOVE P1I TO P1O.
+001050     MOVE P2I TO P2O.
+001060     MOVE WS-OUT-P TO PVALO.
+001070     IF WS-VALID
+001080         MOVE 'VALID - P BUILT SUCCESSFULLY' TO STATO
+001090     ELSE
+001100         MOVE WS-EXC-REASON TO STATO
+001110     END-IF.
+001120     EXEC CICS SEND MAP('HELOMAP')
+001130         MAPSET('HELOSET')
+001140         DATAONLY
+001150     END-EXEC.
+001160 2000-EXIT.
+001170     EXIT.
+001180*****************************************************************
+001190* 8000-NO-INPUT - THE OPERATOR PRESSED ENTER WITHOUT KEYING P1   *
+001200*   AND P2 - ASK AGAIN                                           *
+001210*****************************************************************
+001220 8000-NO-INPUT.
+001230     MOVE SPACES TO HELOMAPO.
+001240     MOVE '1' TO TYPEO.
+001250     MOVE 'PLEASE ENTER P1 AND P2' TO STATO.
+001260     EXEC CICS SEND MAP('HELOMAP')
+001270         MAPSET('HELOSET')
+001280         DATAONLY
+001290     END-EXEC.
+001300     EXEC CICS RETURN
+001310         TRANSID('HINQ')
+001320         COMMAREA(DFHCOMMAREA)
+001330     END-EXEC.
+001340 8000-EXIT.
+001350     EXIT.
+001360*****************************************************************
+001370* 9000-ABEND - ANYTHING UNEXPECTED FROM CICS - SIGN OFF CLEANLY  *
+001380*****************************************************************
+001390 9000-ABEND.
+001400     EXEC CICS SEND TEXT
+001410         FROM('HELLO-INQ - UNEXPECTED ERROR - TRANSACTION ENDED')
+001420         ERASE
+001430     END-EXEC.
+001440     EXEC CICS RETURN
+001450     END-EXEC.
+001460 9000-EXIT.
+001470     EXIT.
