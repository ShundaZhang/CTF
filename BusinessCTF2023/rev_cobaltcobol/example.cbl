@@ -1,21 +1,419 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-      *simple helloworld program.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 P1 PIC X(7) VALUE
-           "ABCDEFG".
-       01 P2 PIC X(8) VALUE
-           "12345678".
-       01 P PIC X(15).
-
-       PROCEDURE DIVISION.
-           MOVE P1 TO P
-           MOVE P2 TO P(8:8)
-           DISPLAY P
-           DISPLAY '##################################'.
-           DISPLAY '#!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!#'.
-           DISPLAY '#!!!!!!!!!!FEDORA RULES!!!!!!!!!!#'.
-           DISPLAY '#!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!#'.
-           DISPLAY '##################################'.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HELLO-WORLD.
+000030 AUTHOR.         D L MILLER.
+000040 INSTALLATION.   FEDORA DATA CENTER.
+000050 DATE-WRITTEN.   2019-04-01.
+000060 DATE-COMPILED.  2026-08-09.
+000070*****************************************************************
+000080* HELLO-WORLD BUILDS A 15-BYTE P VALUE BY CONCATENATING A       *
+000090* 7-BYTE P1 COMPONENT AND AN 8-BYTE P2 COMPONENT.               *
+000100*                                                                *
+000110* MODIFICATION HISTORY                                          *
+000120*   DATE       INIT  DESCRIPTION                                *
+000130*   2026-08-09  DLM  READ P1/P2 PAIRS FROM PINFILE INSTEAD OF   *
+000140*                    HARDCODED WORKING-STORAGE LITERALS         *
+000150*   2026-08-09  DLM  WRITE GENERATED P VALUES TO POUTFILE       *
+000160*                    (HEADER/DETAIL/TRAILER) INSTEAD OF DISPLAY *
+000170*   2026-08-09  DLM  VALIDATE P1/P2 BEFORE THE MOVE INTO P AND  *
+000180*                    ROUTE FAILURES TO EXCFILE                 *
+000190*   2026-08-09  DLM  SPLIT POINT IN P NOW DRIVEN BY A CONTROL   *
+000200*                    CARD (CTLFILE) INSTEAD OF HARDCODED AT     *
+000210*                    POSITION 8                                 *
+000220*   2026-08-09  DLM  APPEND EVERY P1/P2/P COMBINATION TO THE    *
+000230*                    AUDFILE AUDIT LOG                          *
+000240*   2026-08-09  DLM  ADDED CHECKPOINT/RESTART SUPPORT SO A LARGE*
+000250*                    RUN CAN RESUME AFTER AN ABEND               *
+000260*   2026-08-09  DLM  PINFILE NOW CARRIES A RECORD-TYPE FLAG SO   *
+000270*                    MORE THAN ONE INPUT LAYOUT CAN BE PROCESSED *
+000280*   2026-08-09  DLM  EXTRACT/VALIDATE/BUILD LOGIC MOVED INTO THE *
+000290*                    HELLO-BLD SUBPROGRAM SO HELLO-INQ CAN SHARE *
+000300*                    THE SAME RULES ONLINE                       *
+000310*   2026-08-09  DLM  ADDED SUMFILE JOB SUMMARY REPORT            *
+000320*   2026-08-09  DLM  RESTART NOW OPENS POUTFILE/EXCFILE EXTEND   *
+000330*                    INSTEAD OF OUTPUT, AND SKIPS REWRITING THE  *
+000340*                    HEADER SO A RESTARTED RUN'S OUTPUT STAYS    *
+000350*                    COMPLETE FROM THE START OF THE DAY'S RUN    *
+000360*   2026-08-09  DLM  A FILE OPEN FAILURE NOW SETS RETURN-CODE    *
+000370*                    SO THE JCL'S COND= LOGIC CAN SKIP DOWNSTREAM*
+000380*                    STEPS INSTEAD OF ALWAYS SEEING A CLEAN      *
+000390*                    STOP RUN                                   *
+000400*   2026-08-09  DLM  WS-P-COUNT/WS-EXC-COUNT ARE NOW SEEDED FROM *
+000410*                    CHKPTFILE ON RESTART, AND THE HEADER/       *
+000420*                    TRAILER RECORDS ARE SPACE-FILLED BEFORE     *
+000430*                    THEIR NAMED FIELDS ARE POPULATED SO NEITHER *
+000440*                    CARRIES STALE BYTES FROM A PRIOR RECORD     *
+000450*****************************************************************
+000460 ENVIRONMENT DIVISION.
+000470 CONFIGURATION SECTION.
+000480 SOURCE-COMPUTER.    IBM-370.
+000490 OBJECT-COMPUTER.    IBM-370.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT PIN-FILE ASSIGN TO PINFILE
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS WS-PIN-STATUS.
+000550     SELECT POUT-FILE ASSIGN TO POUTFILE
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-POUT-STATUS.
+000580     SELECT EXC-FILE ASSIGN TO EXCFILE
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS WS-EXC-STATUS.
+000610     SELECT CTL-FILE ASSIGN TO CTLFILE
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS WS-CTL-STATUS.
+000640     SELECT AUD-FILE ASSIGN TO AUDFILE
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS WS-AUD-STATUS.
+000670     SELECT CHKPT-FILE ASSIGN TO CHKPTFILE
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS WS-CHKPT-STATUS.
+000700     SELECT SUM-FILE ASSIGN TO SUMFILE
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS WS-SUM-STATUS.
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  PIN-FILE
+000760     RECORDING MODE IS F
+000770     LABEL RECORDS ARE STANDARD.
+000780 COPY PINREC.
+000790 FD  POUT-FILE
+000800     RECORDING MODE IS F
+000810     LABEL RECORDS ARE STANDARD.
+000820 COPY POUTREC.
+000830 FD  EXC-FILE
+000840     RECORDING MODE IS F
+000850     LABEL RECORDS ARE STANDARD.
+000860 COPY EXCREC.
+000870 FD  CTL-FILE
+000880     RECORDING MODE IS F
+000890     LABEL RECORDS ARE STANDARD.
+000900 COPY CTLCARD.
+000910 FD  AUD-FILE
+000920     RECORDING MODE IS F
+000930     LABEL RECORDS ARE STANDARD.
+000940 COPY AUDREC.
+000950 FD  CHKPT-FILE
+000960     RECORDING MODE IS F
+000970     LABEL RECORDS ARE STANDARD.
+000980 COPY CHKPTREC.
+000990 FD  SUM-FILE
+001000     RECORDING MODE IS F
+001010     LABEL RECORDS ARE STANDARD.
+001020 COPY RPTLINE.
+001030 WORKING-STORAGE SECTION.
+001040 01  WS-PIN-STATUS               PIC X(02) VALUE SPACES.
+001050     88  WS-PIN-OK               VALUE '00'.
+001060     88  WS-PIN-EOF              VALUE '10'.
+001070 01  WS-POUT-STATUS              PIC X(02) VALUE SPACES.
+001080     88  WS-POUT-OK              VALUE '00'.
+001090 01  WS-EXC-STATUS               PIC X(02) VALUE SPACES.
+001100     88  WS-EXC-OK               VALUE '00'.
+001110 01  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+001120     88  WS-CTL-OK               VALUE '00'.
+001130 01  WS-AUD-STATUS               PIC X(02) VALUE SPACES.
+001140     88  WS-AUD-OK               VALUE '00'.
+001150 01  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+001160     88  WS-CHKPT-OK             VALUE '00'.
+001170 01  WS-SUM-STATUS               PIC X(02) VALUE SPACES.
+001180     88  WS-SUM-OK               VALUE '00'.
+001190 01  WS-SWITCHES.
+001200     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001210         88  WS-EOF              VALUE 'Y'.
+001220     05  WS-FILES-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+001230         88  WS-FILES-OPEN       VALUE 'Y'.
+001240     05  WS-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+001250         88  WS-VALID            VALUE 'Y'.
+001260         88  WS-INVALID          VALUE 'N'.
+001270 01  WS-RUN-DATE                 PIC X(08).
+001280 01  WS-RUN-TIME                 PIC 9(08) VALUE ZERO.
+001290 01  WS-RUN-ID                   PIC X(14) VALUE SPACES.
+001300 01  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+001310 01  WS-AUD-TIMESTAMP            PIC X(14) VALUE SPACES.
+001320 01  WS-P-COUNT                  PIC 9(09) COMP VALUE ZERO.
+001330 01  WS-EXC-COUNT                PIC 9(09) COMP VALUE ZERO.
+001340 01  WS-EXC-REASON               PIC X(30) VALUE SPACES.
+001350 01  WS-CUR-P1                   PIC X(07) VALUE SPACES.
+001360 01  WS-CUR-P2                   PIC X(08) VALUE SPACES.
+001370 01  WS-P-LAYOUT.
+001380     05  WS-P1-WIDTH             PIC 9(02) VALUE 07.
+001390     05  WS-P2-WIDTH             PIC 9(02) VALUE 08.
+001400     05  WS-P2-START             PIC 9(02) VALUE 08.
+001410 01  WS-CHKPT-INTERVAL           PIC 9(05) VALUE ZERO.
+001420 01  WS-RESTART-FLAG             PIC X(01) VALUE 'N'.
+001430 01  WS-RESTART-COUNT            PIC 9(09) COMP VALUE ZERO.
+001440 01  WS-CHKPT-P-COUNT            PIC 9(09) COMP VALUE ZERO.
+001450 01  WS-CHKPT-EXC-COUNT          PIC 9(09) COMP VALUE ZERO.
+001460 01  WS-RECS-READ                PIC 9(09) COMP VALUE ZERO.
+001470 01  WS-CHKPT-REMAINDER          PIC 9(09) VALUE ZERO.
+001480 01  WS-CHKPT-QUOTIENT           PIC 9(09) VALUE ZERO.
+001490 01  WS-RECS-READ-ED             PIC 9(09).
+001500 01  WS-P-COUNT-ED               PIC 9(09).
+001510 01  WS-EXC-COUNT-ED             PIC 9(09).
+001520 01  P                           PIC X(15).
+001530 PROCEDURE DIVISION.
+001540 0000-MAINLINE.
+001550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001560     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001570         UNTIL WS-EOF.
+001580     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001590     STOP RUN.
+001600*****************************************************************
+001610* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ                *
+001620*****************************************************************
+001630 1000-INITIALIZE.
+001640     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001650     ACCEPT WS-RUN-TIME FROM TIME.
+001660     MOVE WS-RUN-DATE TO WS-RUN-ID(1:8).
+001670     MOVE WS-RUN-TIME TO WS-RUN-ID(9:6).
+001680     PERFORM 1010-READ-CONTROL-CARD THRU 1010-EXIT.
+001690     PERFORM 1020-CHECK-RESTART THRU 1020-EXIT.
+001700     OPEN INPUT PIN-FILE.
+001710     IF WS-RESTART-FLAG = 'Y' AND WS-RESTART-COUNT > 0
+001720         OPEN EXTEND POUT-FILE
+001730         IF NOT WS-POUT-OK
+001740             OPEN OUTPUT POUT-FILE
+001750         END-IF
+001760         OPEN EXTEND EXC-FILE
+001770         IF NOT WS-EXC-OK
+001780             OPEN OUTPUT EXC-FILE
+001790         END-IF
+001800     ELSE
+001810         OPEN OUTPUT POUT-FILE
+001820         OPEN OUTPUT EXC-FILE
+001830     END-IF.
+001840     OPEN EXTEND AUD-FILE.
+001850     IF NOT WS-AUD-OK
+001860         OPEN OUTPUT AUD-FILE
+001870     END-IF.
+001880     OPEN OUTPUT SUM-FILE.
+001890     IF NOT WS-PIN-OK
+001900         DISPLAY 'HELLO-WORLD - PINFILE OPEN FAILED - STATUS '
+001910             WS-PIN-STATUS
+001920         MOVE 'Y' TO WS-EOF-SWITCH
+001930         MOVE 4 TO RETURN-CODE
+001940     ELSE
+001950         IF NOT WS-POUT-OK OR NOT WS-EXC-OK OR NOT WS-AUD-OK
+001960             OR NOT WS-SUM-OK
+001970             DISPLAY 'HELLO-WORLD - OUTPUT FILE OPEN FAILED - '
+001980                 WS-POUT-STATUS WS-EXC-STATUS
+001990             MOVE 'Y' TO WS-EOF-SWITCH
+002000             MOVE 4 TO RETURN-CODE
+002010         ELSE
+002020             MOVE 'Y' TO WS-FILES-OPEN-SWITCH
+002030             IF WS-RESTART-FLAG = 'Y' AND WS-RESTART-COUNT > 0
+002040                 PERFORM 1030-SKIP-PROCESSED-RECORD THRU 1030-EXIT
+002050                     UNTIL WS-RECS-READ >= WS-RESTART-COUNT
+002060                         OR WS-EOF
+002070                 MOVE WS-CHKPT-P-COUNT TO WS-P-COUNT
+002080                 MOVE WS-CHKPT-EXC-COUNT TO WS-EXC-COUNT
+002090                 DISPLAY 'HELLO-WORLD - RESTARTED AFTER RECORD '
+002100                     WS-RESTART-COUNT
+002110             ELSE
+002120                 MOVE SPACES TO POUT-HEADER-RECORD
+002130                 MOVE 'HDR' TO POUT-HDR-ID
+002140                 MOVE WS-RUN-DATE TO POUT-HDR-RUN-DATE
+002150                 WRITE POUT-HEADER-RECORD
+002160             END-IF
+002170             PERFORM 2100-READ-PIN-FILE THRU 2100-EXIT
+002180         END-IF
+002190     END-IF.
+002200 1000-EXIT.
+002210     EXIT.
+002220*****************************************************************
+002230* 1010-READ-CONTROL-CARD - GET THE P1/P2 SPLIT WIDTHS FOR THIS   *
+002240*   RUN FROM CTLFILE.  IF THE CARD IS MISSING OR THE WIDTHS DO   *
+002250*   NOT ADD UP TO THE LENGTH OF P, FALL BACK TO THE STANDARD     *
+002260*   7+8 SPLIT.                                                   *
+002270*****************************************************************
+002280 1010-READ-CONTROL-CARD.
+002290     OPEN INPUT CTL-FILE.
+002300     IF WS-CTL-OK
+002310         READ CTL-FILE
+002320             AT END
+002330                 DISPLAY 'HELLO-WORLD - CTLFILE EMPTY - '
+002340                     'USING DEFAULT 7+8 SPLIT'
+002350         END-READ
+002360         IF WS-CTL-OK
+002370             IF CTL-P1-WIDTH + CTL-P2-WIDTH = 15
+002380                 AND CTL-P1-WIDTH > 0 AND CTL-P2-WIDTH > 0
+002390                 MOVE CTL-P1-WIDTH TO WS-P1-WIDTH
+002400                 MOVE CTL-P2-WIDTH TO WS-P2-WIDTH
+002410             ELSE
+002420                 DISPLAY 'HELLO-WORLD - INVALID CTLFILE WIDTHS - '
+002430                     'USING DEFAULT 7+8 SPLIT'
+002440             END-IF
+002450             MOVE CTL-CHKPT-INTERVAL TO WS-CHKPT-INTERVAL
+002460             MOVE CTL-RESTART-FLAG TO WS-RESTART-FLAG
+002470         END-IF
+002480         CLOSE CTL-FILE
+002490     ELSE
+002500         DISPLAY 'HELLO-WORLD - CTLFILE NOT AVAILABLE - '
+002510             'USING DEFAULT 7+8 SPLIT'
+002520     END-IF.
+002530     COMPUTE WS-P2-START = WS-P1-WIDTH + 1.
+002540 1010-EXIT.
+002550     EXIT.
+002560*****************************************************************
+002570* 1020-CHECK-RESTART - IF THIS IS A RESTART RUN, GET THE LAST    *
+002580*   CHECKPOINTED RECORD NUMBER, RECORDS-WRITTEN AND RECORDS-     *
+002590*   REJECTED COUNTS FROM CHKPTFILE, SO THE RESTARTED RUN'S       *
+002600*   TRAILER AND SUMFILE TOTALS COVER THE WHOLE DAY'S RUN, NOT    *
+002610*   JUST WHAT THIS EXECUTION ADDS                                *
+002620*****************************************************************
+002630 1020-CHECK-RESTART.
+002640     MOVE ZERO TO WS-RESTART-COUNT WS-CHKPT-P-COUNT
+002650         WS-CHKPT-EXC-COUNT.
+002660     IF WS-RESTART-FLAG = 'Y'
+002670         OPEN INPUT CHKPT-FILE
+002680         IF WS-CHKPT-OK
+002690             READ CHKPT-FILE
+002700                 AT END
+002710                     DISPLAY 'HELLO-WORLD - CHKPTFILE EMPTY - '
+002720                         'STARTING FROM RECORD 1'
+002730             END-READ
+002740             IF WS-CHKPT-OK
+002750                 MOVE CHKPT-LAST-RECORD-NUM TO WS-RESTART-COUNT
+002760                 MOVE CHKPT-P-COUNT TO WS-CHKPT-P-COUNT
+002770                 MOVE CHKPT-EXC-COUNT TO WS-CHKPT-EXC-COUNT
+002780             END-IF
+002790             CLOSE CHKPT-FILE
+002800         ELSE
+002810             DISPLAY 'HELLO-WORLD - CHKPTFILE NOT AVAILABLE - '
+002820                 'STARTING FROM RECORD 1'
+002830         END-IF
+002840     END-IF.
+002850 1020-EXIT.
+002860     EXIT.
+002870*****************************************************************
+002880* 1030-SKIP-PROCESSED-RECORD - ON RESTART, SKIP PAST A RECORD    *
+002890*   THAT WAS ALREADY PROCESSED BEFORE THE LAST ABEND             *
+002900*****************************************************************
+002910 1030-SKIP-PROCESSED-RECORD.
+002920     PERFORM 2100-READ-PIN-FILE THRU 2100-EXIT.
+002930 1030-EXIT.
+002940     EXIT.
+002950*****************************************************************
+002960* 2000-PROCESS-RECORD - BUILD P FROM THE CURRENT P1/P2 PAIR      *
+002970*****************************************************************
+002980 2000-PROCESS-RECORD.
+002990     CALL 'HELLO-BLD' USING PIN-REC-TYPE PIN-TYPE-1-DATA
+003000         WS-P1-WIDTH WS-P2-WIDTH WS-P2-START
+003010         WS-CUR-P1 WS-CUR-P2 P WS-VALID-SWITCH WS-EXC-REASON.
+003020     IF WS-VALID
+003030         DISPLAY P
+003040         MOVE P TO POUT-DET-P
+003050         WRITE POUT-DETAIL-RECORD
+003060         ADD 1 TO WS-P-COUNT
+003070     ELSE
+003080         MOVE WS-CUR-P1 TO EXC-P1
+003090         MOVE WS-CUR-P2 TO EXC-P2
+003100         MOVE WS-EXC-REASON TO EXC-REASON
+003110         WRITE EXC-RECORD
+003120         ADD 1 TO WS-EXC-COUNT
+003130     END-IF.
+003140     PERFORM 2060-WRITE-AUDIT-RECORD THRU 2060-EXIT.
+003150     IF WS-CHKPT-INTERVAL > 0
+003160         DIVIDE WS-RECS-READ BY WS-CHKPT-INTERVAL
+003170             GIVING WS-CHKPT-QUOTIENT
+003180             REMAINDER WS-CHKPT-REMAINDER
+003190         IF WS-CHKPT-REMAINDER = 0
+003200             PERFORM 2070-WRITE-CHECKPOINT THRU 2070-EXIT
+003210         END-IF
+003220     END-IF.
+003230     PERFORM 2100-READ-PIN-FILE THRU 2100-EXIT.
+003240 2000-EXIT.
+003250     EXIT.
+003260*****************************************************************
+003270* 2060-WRITE-AUDIT-RECORD - APPEND THIS P1/P2/P COMBINATION TO   *
+003280*   THE DURABLE AUDIT LOG                                        *
+003290*****************************************************************
+003300 2060-WRITE-AUDIT-RECORD.
+003310     ACCEPT WS-CURRENT-TIME FROM TIME.
+003320     MOVE WS-RUN-DATE TO WS-AUD-TIMESTAMP(1:8).
+003330     MOVE WS-CURRENT-TIME TO WS-AUD-TIMESTAMP(9:6).
+003340     MOVE WS-RUN-ID TO AUD-RUN-ID.
+003350     MOVE WS-AUD-TIMESTAMP TO AUD-TIMESTAMP.
+003360     MOVE WS-CUR-P1 TO AUD-P1.
+003370     MOVE WS-CUR-P2 TO AUD-P2.
+003380     MOVE P TO AUD-P.
+003390     IF WS-VALID
+003400         MOVE 'Y' TO AUD-VALID-FLAG
+003410     ELSE
+003420         MOVE 'N' TO AUD-VALID-FLAG
+003430     END-IF.
+003440     WRITE AUD-RECORD.
+003450 2060-EXIT.
+003460     EXIT.
+003470*****************************************************************
+003480* 2070-WRITE-CHECKPOINT - RECORD HOW MANY PINFILE RECORDS HAVE   *
+003490*   BEEN PROCESSED SO FAR, AND THE CUMULATIVE RECORDS-WRITTEN    *
+003500*   AND RECORDS-REJECTED COUNTS, SO A RESTART CAN SKIP PAST THE  *
+003510*   RECORDS ALREADY DONE AND PICK ITS COUNTERS UP WHERE THIS RUN *
+003520*   LEFT OFF                                                     *
+003530*****************************************************************
+003540 2070-WRITE-CHECKPOINT.
+003550     OPEN OUTPUT CHKPT-FILE.
+003560     IF WS-CHKPT-OK
+003570         MOVE WS-RECS-READ TO CHKPT-LAST-RECORD-NUM
+003580         MOVE WS-P-COUNT TO CHKPT-P-COUNT
+003590         MOVE WS-EXC-COUNT TO CHKPT-EXC-COUNT
+003600         WRITE CHKPT-RECORD
+003610         CLOSE CHKPT-FILE
+003620     END-IF.
+003630 2070-EXIT.
+003640     EXIT.
+003650*****************************************************************
+003660* 2100-READ-PIN-FILE - READ THE NEXT P1/P2 PAIR                  *
+003670*****************************************************************
+003680 2100-READ-PIN-FILE.
+003690     READ PIN-FILE
+003700         AT END
+003710             MOVE 'Y' TO WS-EOF-SWITCH
+003720         NOT AT END
+003730             ADD 1 TO WS-RECS-READ
+003740     END-READ.
+003750 2100-EXIT.
+003760     EXIT.
+003770*****************************************************************
+003780* 9000-TERMINATE - CLOSE FILES, WRITE THE JOB SUMMARY REPORT AND *
+003790*   SIGN OFF                                                     *
+003800*****************************************************************
+003810 9000-TERMINATE.
+003820     IF WS-FILES-OPEN
+003830         MOVE SPACES TO POUT-TRAILER-RECORD
+003840         MOVE 'TRL' TO POUT-TRL-ID
+003850         MOVE WS-P-COUNT TO POUT-TRL-P-COUNT
+003860         WRITE POUT-TRAILER-RECORD
+003870         PERFORM 9010-WRITE-SUMMARY THRU 9010-EXIT
+003880         CLOSE PIN-FILE POUT-FILE EXC-FILE AUD-FILE SUM-FILE
+003890     END-IF.
+003900     DISPLAY 'HELLO-WORLD - RUN ' WS-RUN-ID ' COMPLETE'.
+003910 9000-EXIT.
+003920     EXIT.
+003930*****************************************************************
+003940* 9010-WRITE-SUMMARY - APPEND THIS RUN'S TOTALS TO SUMFILE FOR   *
+003950*   THE OPERATOR.  HELLO-RECON APPENDS ITS OWN RECONCILIATION    *
+003960*   TOTALS TO THIS SAME DATASET LATER IN THE JOB.                *
+003970*****************************************************************
+003980 9010-WRITE-SUMMARY.
+003990     MOVE WS-RECS-READ TO WS-RECS-READ-ED.
+004000     MOVE WS-P-COUNT TO WS-P-COUNT-ED.
+004010     MOVE WS-EXC-COUNT TO WS-EXC-COUNT-ED.
+004020     MOVE SPACES TO RPT-LINE.
+004030     STRING 'HELLO-WORLD RUN SUMMARY - RUN ID ' WS-RUN-ID
+004040         DELIMITED BY SIZE INTO RPT-LINE.
+004050     WRITE RPT-LINE-RECORD.
+004060     MOVE SPACES TO RPT-LINE.
+004070     STRING 'RECORDS READ      : ' WS-RECS-READ-ED
+004080         DELIMITED BY SIZE INTO RPT-LINE.
+004090     WRITE RPT-LINE-RECORD.
+004100     MOVE SPACES TO RPT-LINE.
+004110     STRING 'RECORDS WRITTEN   : ' WS-P-COUNT-ED
+004120         DELIMITED BY SIZE INTO RPT-LINE.
+004130     WRITE RPT-LINE-RECORD.
+004140     MOVE SPACES TO RPT-LINE.
+004150     STRING 'RECORDS REJECTED  : ' WS-EXC-COUNT-ED
+004160         DELIMITED BY SIZE INTO RPT-LINE.
+004170     WRITE RPT-LINE-RECORD.
+004180 9010-EXIT.
+004190     EXIT.
