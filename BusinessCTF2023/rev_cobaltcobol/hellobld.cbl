@@ -0,0 +1,188 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HELLO-BLD.
+000030 AUTHOR.         D L MILLER.
+000040 INSTALLATION.   FEDORA DATA CENTER.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*****************************************************************
+000080* HELLO-BLD IS THE SHARED P1/P2 EXTRACT, VALIDATE AND BUILD      *
+000090* LOGIC FOR THE HELLO-WORLD FAMILY OF PROGRAMS.  HELLO-WORLD     *
+000100* (BATCH) AND HELLO-INQ (ONLINE) BOTH CALL THIS SUBPROGRAM SO    *
+000110* THE EDIT AND BUILD RULES ONLY LIVE IN ONE PLACE.               *
+000120*                                                                *
+000130* LK-PIN-REC-TYPE AND LK-PIN-DATA ARE THE SAME SHAPE AS          *
+000140* PINREC.CPY'S TYPE FLAG AND 15-BYTE DATA PORTION.  LK-P1-WIDTH, *
+000150* LK-P2-WIDTH AND LK-P2-START ARE THE CALLER'S CURRENT SPLIT     *
+000160* (FROM A CONTROL CARD, OR A FIXED DEFAULT FOR CALLERS THAT      *
+000170* HAVE NO CONTROL CARD OF THEIR OWN).                            *
+000180*                                                                *
+000190* MODIFICATION HISTORY                                          *
+000200*   DATE       INIT  DESCRIPTION                                *
+000210*   2026-08-09  DLM  ORIGINAL - FACTORED OUT OF HELLO-WORLD SO   *
+000220*                    HELLO-INQ CAN REUSE THE SAME EDIT/BUILD     *
+000230*                    RULES ONLINE                                *
+000240*   2026-08-09  DLM  TYPE-1 RECORDS STILL REQUIRE A PURE         *
+000250*                    ALPHABETIC P1/NUMERIC P2 (THE ORIGINAL      *
+000260*                    LAYOUT'S RULE), BUT TYPE-2'S COMBINED       *
+000270*                    P1-EQUIVALENT COMES FROM AN UPSTREAM FEED   *
+000280*                    WITH NO SUCH GUARANTEE, SO IT NOW GETS ITS  *
+000290*                    OWN FULLY-POPULATED/NON-SPACE ONLY EDIT     *
+000300*   2026-08-09  DLM  AN UNRECOGNIZED PIN-REC-TYPE NOW GETS ITS   *
+000310*                    OWN EXCEPTION REASON INSTEAD OF FALLING     *
+000320*                    INTO TYPE-2'S GENERIC EDIT AND BEING        *
+000330*                    MISREPORTED AS A SHORT/BLANK P1 OR P2       *
+000340*   2026-08-09  DLM  3000-BUILD-P NOW RE-SLICES THE FULL 15-BYTE *
+000350*                    P1+P2 STRING AT THE CALLER'S CONFIGURED     *
+000360*                    WIDTHS INSTEAD OF MOVING THE FIXED 7-BYTE   *
+000370*                    P1/8-BYTE P2 FIELDS INTO THE SPLIT          *
+000380*                    INDEPENDENTLY, WHICH SILENTLY DROPPED REAL  *
+000390*                    DATA FOR ANY SPLIT OTHER THAN 7+8           *
+000400*****************************************************************
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.    IBM-370.
+000440 OBJECT-COMPUTER.    IBM-370.
+000450 DATA DIVISION.
+000460 WORKING-STORAGE SECTION.
+000470 01  WS-P1-SPACE-COUNT           PIC 9(03) COMP VALUE ZERO.
+000480 01  WS-P2-SPACE-COUNT           PIC 9(03) COMP VALUE ZERO.
+000490 01  WS-P1P2-COMBINED            PIC X(15).
+000500 LINKAGE SECTION.
+000510 01  LK-PIN-REC-TYPE             PIC X(01).
+000520     88  LK-TYPE-1               VALUE '1'.
+000530     88  LK-TYPE-2               VALUE '2'.
+000540 01  LK-PIN-DATA.
+000550     05  LK-TYPE-1-DATA.
+000560         10  LK-P1               PIC X(07).
+000570         10  LK-P2               PIC X(08).
+000580     05  LK-TYPE-2-DATA REDEFINES LK-TYPE-1-DATA.
+000590         10  LK-T2-SEG-A         PIC X(03).
+000600         10  LK-T2-SEG-B         PIC X(04).
+000610         10  LK-T2-SEG-C         PIC X(08).
+000620 01  LK-P1-WIDTH                 PIC 9(02).
+000630 01  LK-P2-WIDTH                 PIC 9(02).
+000640 01  LK-P2-START                 PIC 9(02).
+000650 01  LK-OUT-P1                   PIC X(07).
+000660 01  LK-OUT-P2                   PIC X(08).
+000670 01  LK-OUT-P                    PIC X(15).
+000680 01  LK-VALID-FLAG               PIC X(01).
+000690     88  LK-VALID                VALUE 'Y'.
+000700 01  LK-EXC-REASON               PIC X(30).
+000710 PROCEDURE DIVISION USING LK-PIN-REC-TYPE LK-PIN-DATA
+000720     LK-P1-WIDTH LK-P2-WIDTH LK-P2-START
+000730     LK-OUT-P1 LK-OUT-P2 LK-OUT-P LK-VALID-FLAG LK-EXC-REASON.
+000740 0000-MAINLINE.
+000750     PERFORM 1000-EXTRACT-FIELDS-BY-TYPE THRU 1000-EXIT.
+000760     PERFORM 2000-VALIDATE-FIELDS THRU 2000-EXIT.
+000770     PERFORM 3000-BUILD-P THRU 3000-EXIT.
+000780     GOBACK.
+000790*****************************************************************
+000800* 1000-EXTRACT-FIELDS-BY-TYPE - MAP THE CALLER'S RECORD LAYOUT,  *
+000810*   SELECTED BY LK-PIN-REC-TYPE, ONTO LK-OUT-P1/LK-OUT-P2        *
+000820*****************************************************************
+000830 1000-EXTRACT-FIELDS-BY-TYPE.
+000840     EVALUATE TRUE
+000850         WHEN LK-TYPE-1
+000860             MOVE LK-P1 TO LK-OUT-P1
+000870             MOVE LK-P2 TO LK-OUT-P2
+000880         WHEN LK-TYPE-2
+000890             STRING LK-T2-SEG-A LK-T2-SEG-B
+000900                 DELIMITED BY SIZE INTO LK-OUT-P1
+000910             MOVE LK-T2-SEG-C TO LK-OUT-P2
+000920         WHEN OTHER
+000930             MOVE SPACES TO LK-OUT-P1
+000940             MOVE SPACES TO LK-OUT-P2
+000950     END-EVALUATE.
+000960 1000-EXIT.
+000970     EXIT.
+000980*****************************************************************
+000990* 2000-VALIDATE-FIELDS - EDIT P1 AND P2 BEFORE THE BUILD.        *
+001000*   TYPE-1'S P1/P2 ARE THE ORIGINAL LAYOUT'S OWN FIELDS AND MUST *
+001010*   STILL BE A PURE 7-BYTE ALPHABETIC P1 AND AN 8-BYTE NUMERIC   *
+001020*   P2.  TYPE-2'S P1/P2 ARE BUILT FROM SEGMENTS THE UPSTREAM     *
+001030*   FEED OWNS, SO THEY ARE ONLY EDITED FOR BEING FULLY           *
+001040*   POPULATED, NOT FOR CHARACTER CLASS.  ANY OTHER, UNRECOGNIZED *
+001050*   LK-PIN-REC-TYPE IS REJECTED OUTRIGHT - IT NEVER HAD REAL     *
+001060*   P1/P2 DATA EXTRACTED FOR IT, SO RUNNING EITHER FIELD EDIT    *
+001070*   AGAINST IT WOULD ONLY MISDIAGNOSE THE FAILURE AS A SHORT OR  *
+001080*   BLANK FIELD.                                                 *
+001090*****************************************************************
+001100 2000-VALIDATE-FIELDS.
+001110     MOVE 'Y' TO LK-VALID-FLAG.
+001120     MOVE SPACES TO LK-EXC-REASON.
+001130     EVALUATE TRUE
+001140         WHEN LK-TYPE-1
+001150             PERFORM 2010-VALIDATE-TYPE-1 THRU 2010-EXIT
+001160         WHEN LK-TYPE-2
+001170             PERFORM 2020-VALIDATE-GENERIC THRU 2020-EXIT
+001180         WHEN OTHER
+001190             MOVE 'N' TO LK-VALID-FLAG
+001200             MOVE 'UNRECOGNIZED PIN-REC-TYPE' TO LK-EXC-REASON
+001210     END-EVALUATE.
+001220 2000-EXIT.
+001230     EXIT.
+001240*****************************************************************
+001250* 2010-VALIDATE-TYPE-1 - P1 MUST BE 7 FULLY-POPULATED ALPHABETIC *
+001260*   CHARACTERS; P2 MUST BE 8 FULLY-POPULATED NUMERIC CHARACTERS. *
+001270*****************************************************************
+001280 2010-VALIDATE-TYPE-1.
+001290     MOVE ZERO TO WS-P1-SPACE-COUNT WS-P2-SPACE-COUNT.
+001300     INSPECT LK-OUT-P1 TALLYING WS-P1-SPACE-COUNT FOR ALL SPACES.
+001310     INSPECT LK-OUT-P2 TALLYING WS-P2-SPACE-COUNT FOR ALL SPACES.
+001320     IF LK-OUT-P1 = SPACES OR WS-P1-SPACE-COUNT NOT = ZERO
+001330         OR LK-OUT-P1 NOT ALPHABETIC
+001340         MOVE 'N' TO LK-VALID-FLAG
+001350         MOVE 'P1 NOT 7 ALPHABETIC CHARACTERS' TO LK-EXC-REASON
+001360     ELSE
+001370         IF LK-OUT-P2 = SPACES OR WS-P2-SPACE-COUNT NOT = ZERO
+001380             OR LK-OUT-P2 NOT NUMERIC
+001390             MOVE 'N' TO LK-VALID-FLAG
+001400             MOVE 'P2 NOT 8 NUMERIC CHARACTERS' TO LK-EXC-REASON
+001410         END-IF
+001420     END-IF.
+001430 2010-EXIT.
+001440     EXIT.
+001450*****************************************************************
+001460* 2020-VALIDATE-GENERIC - FOR TYPE-2, WHOSE P1/P2-EQUIVALENT     *
+001470*   COMES FROM AN UPSTREAM FEED WITH NO GUARANTEED CHARACTER     *
+001480*   CLASS.  BOTH FIELDS MUST STILL BE FULLY POPULATED - NO       *
+001490*   EMBEDDED OR TRAILING SPACES - AT THEIR FULL LENGTH.          *
+001500*****************************************************************
+001510 2020-VALIDATE-GENERIC.
+001520     MOVE ZERO TO WS-P1-SPACE-COUNT WS-P2-SPACE-COUNT.
+001530     INSPECT LK-OUT-P1 TALLYING WS-P1-SPACE-COUNT FOR ALL SPACES.
+001540     INSPECT LK-OUT-P2 TALLYING WS-P2-SPACE-COUNT FOR ALL SPACES.
+001550     IF LK-OUT-P1 = SPACES OR WS-P1-SPACE-COUNT NOT = ZERO
+001560         MOVE 'N' TO LK-VALID-FLAG
+001570         MOVE 'P1-EQUIV NOT 7 CHARACTERS' TO LK-EXC-REASON
+001580     ELSE
+001590         IF LK-OUT-P2 = SPACES OR WS-P2-SPACE-COUNT NOT = ZERO
+001600             MOVE 'N' TO LK-VALID-FLAG
+001610             MOVE 'P2-EQUIV NOT 8 CHARACTERS' TO LK-EXC-REASON
+001620         END-IF
+001630     END-IF.
+001640 2020-EXIT.
+001650     EXIT.
+001660*****************************************************************
+001670* 3000-BUILD-P - CONCATENATE LK-OUT-P1/LK-OUT-P2 INTO A SINGLE   *
+001680*   15-BYTE WORK FIELD, THEN RE-SLICE THAT SAME 15 BYTES AT THE  *
+001690*   CALLER'S CURRENT SPLIT POINT, ONLY WHEN VALID.  LK-OUT-P1 IS *
+001700*   ALWAYS 7 BYTES AND LK-OUT-P2 ALWAYS 8 BYTES OF REAL DATA,    *
+001710*   BUT LK-P1-WIDTH/LK-P2-WIDTH CAN BE ANY SPLIT THAT SUMS TO    *
+001720*   15 - MOVING EACH FIELD INTO ITS OWN SLICE OF LK-OUT-P        *
+001730*   INDEPENDENTLY ONLY WORKS WHEN THE SPLIT HAPPENS TO BE 7+8,   *
+001740*   SO BOTH FIELDS ARE COMBINED FIRST AND THE SPLIT IS APPLIED   *
+001750*   TO THE COMBINED STRING INSTEAD.                              *
+001760*****************************************************************
+001770 3000-BUILD-P.
+001780     MOVE SPACES TO LK-OUT-P.
+001790     IF LK-VALID
+001800         STRING LK-OUT-P1 LK-OUT-P2
+001810             DELIMITED BY SIZE INTO WS-P1P2-COMBINED
+001820         MOVE WS-P1P2-COMBINED(1:LK-P1-WIDTH)
+001830             TO LK-OUT-P(1:LK-P1-WIDTH)
+001840         MOVE WS-P1P2-COMBINED(LK-P1-WIDTH + 1:LK-P2-WIDTH)
+001850             TO LK-OUT-P(LK-P2-START:LK-P2-WIDTH)
+001860     END-IF.
+001870 3000-EXIT.
+001880     EXIT.
