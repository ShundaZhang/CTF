@@ -0,0 +1,102 @@
+//HELODAY  JOB (ACCT01),'D MILLER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* HELODAY - DAILY HELLO-WORLD P1/P2 PRODUCTION RUN.
+//*
+//*   STEP010  RUNS THE BATCH BUILD (HELLOWLD) AGAINST TODAY'S
+//*            PINFILE, PRODUCING POUTFILE, EXCFILE, AUDFILE AND
+//*            THE JOB SUMMARY DATASET.
+//*   STEP020  RUNS THE RECONCILIATION PASS (HELLORCN), COMPARING
+//*            TODAY'S AUDFILE TO YESTERDAY'S MASTER AND APPENDING
+//*            ITS OWN TOTALS TO THE SAME SUMMARY DATASET.  IT IS
+//*            SKIPPED IF STEP010 DID NOT COMPLETE CLEANLY.
+//*   STEP030  PROMOTES TODAY'S AUDFILE TO TOMORROW'S MASTER SO THE
+//*            NEXT DAY'S RECONCILIATION HAS SOMETHING TO COMPARE
+//*            AGAINST.  ALSO SKIPPED IF EITHER EARLIER STEP FAILED.
+//*
+//* POUTFILE, EXCFILE, SUMFILE, RECFILE AND MSTFILE ARE ALL GDGs
+//* (GENERATION DATA GROUPS) - THE BASES ARE DEFINED ONCE VIA IDCAMS
+//* OUTSIDE THIS DAILY JOB STREAM, THE SAME AS ANY OTHER SHOP-STANDARD
+//* DAILY DATASET.  THIS DECK ALWAYS ALLOCATES A FRESH GENERATION
+//* (+1) FOR EACH OF THEM SO ONE DAY'S RUN NEVER COLLIDES WITH OR
+//* OVERWRITES ANOTHER'S, AND READS MSTFILE(0) - THE LATEST GENERATION,
+//* I.E. WHAT YESTERDAY'S STEP030 PROMOTED - AS "YESTERDAY'S MASTER".
+//*
+//* IF STEP010 ABENDS PARTWAY THROUGH, RESTART THE DAY WITH HELODAYR
+//* INSTEAD OF RESUBMITTING THIS DECK - HELODAYR EXTENDS THE SAME
+//* GENERATION THIS RUN ALREADY CREATED RATHER THAN ALLOCATING A NEW
+//* ONE, WHICH A PLAIN RESUBMISSION OF HELODAY WOULD OTHERWISE DO.
+//* THE OPERATOR ALSO SETS THE RESTART FLAG ON CTLFILE'S CONTROL CARD
+//* SO HELLOWLD KNOWS TO SKIP THE RECORDS ALREADY PROCESSED - SEE
+//* HELLOWLD 1020-CHECK-RESTART.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   2026-08-09  DLM  ORIGINAL
+//*   2026-08-09  DLM  POUTFILE/EXCFILE NOW USE DISP=(MOD,CATLG,CATLG)
+//*                    SO A STEP010 ABEND LEAVES THE PARTIAL OUTPUT ON
+//*                    DISK FOR A RESTARTED RUN TO EXTEND, MATCHING
+//*                    AUDFILE/CHKPTFILE
+//*   2026-08-09  DLM  MSTFILE, SUMFILE, RECFILE, POUTFILE AND EXCFILE
+//*                    CONVERTED TO GDGs - THE PRIOR STATIC-DSN NEW
+//*                    ALLOCATIONS COULD ONLY EVER SUCCEED ONCE (MSTFILE
+//*                    WAS ALSO READ DISP=SHR AND ALLOCATED DISP=NEW IN
+//*                    THE SAME JOB, WHICH CANNOT WORK ON ANY RUN).
+//*                    SAME-DAY RESTART OF POUTFILE/EXCFILE/SUMFILE IS
+//*                    NOW HANDLED BY THE COMPANION HELODAYR DECK, WHICH
+//*                    EXTENDS THIS RUN'S GENERATION INSTEAD OF THIS
+//*                    DECK ALLOCATING A NEW ONE EVERY RESUBMISSION.
+//*   2026-08-09  DLM  CHKPTFILE LRECL NOW 27 (WAS 9) - IT CARRIES
+//*                    CUMULATIVE RECORDS-WRITTEN AND RECORDS-
+//*                    REJECTED COUNTS ALONGSIDE THE LAST RECORD
+//*                    NUMBER SO A RESTART'S TOTALS COVER THE WHOLE
+//*                    DAY'S RUN
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=HELLOWLD
+//STEPLIB  DD  DSN=FDC.HELLO.LOADLIB,DISP=SHR
+//PINFILE  DD  DSN=FDC.HELLO.PINFILE,DISP=SHR
+//POUTFILE DD  DSN=FDC.HELLO.POUTFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=15,BLKSIZE=1500)
+//EXCFILE  DD  DSN=FDC.HELLO.EXCFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=4500)
+//CTLFILE  DD  DSN=FDC.HELLO.CTLCARD,DISP=SHR
+//AUDFILE  DD  DSN=FDC.HELLO.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=5900)
+//CHKPTFILE DD DSN=FDC.HELLO.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=2700)
+//SUMFILE  DD  DSN=FDC.HELLO.SUMMARY(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLORCN,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=FDC.HELLO.LOADLIB,DISP=SHR
+//MSTFILE  DD  DSN=FDC.HELLO.MSTFILE(0),DISP=SHR
+//AUDFILE  DD  DSN=FDC.HELLO.AUDFILE,DISP=SHR
+//RECFILE  DD  DSN=FDC.HELLO.RECFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SUMFILE  DD  DSN=FDC.HELLO.SUMMARY(+1),DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=((0,NE,STEP010),(0,NE,STEP020))
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=FDC.HELLO.AUDFILE,DISP=SHR
+//SYSUT2   DD  DSN=FDC.HELLO.MSTFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=5900)
+//
