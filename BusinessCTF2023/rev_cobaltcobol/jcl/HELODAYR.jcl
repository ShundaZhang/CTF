@@ -0,0 +1,73 @@
+//HELODAYR JOB (ACCT01),'D MILLER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* HELODAYR - RESTART COMPANION FOR HELODAY.
+//*
+//* SUBMIT THIS DECK INSTEAD OF HELODAY WHEN STEP010 OF A DAY'S
+//* HELODAY RUN HAS ABENDED AND NEEDS TO BE RESTARTED.  BEFORE
+//* SUBMITTING, SET CTLFILE'S RESTART FLAG TO 'Y' SO HELLOWLD SKIPS
+//* THE RECORDS ALREADY PROCESSED (SEE HELLOWLD 1020-CHECK-RESTART,
+//* WHICH READS CHKPTFILE TO FIND HOW FAR THE ABENDED RUN GOT).
+//*
+//* THE ABENDED RUN'S POUTFILE, EXCFILE AND SUMFILE GENERATIONS
+//* SURVIVE THE ABEND (HELODAY ALLOCATES THEM CATLG ON ABNORMAL
+//* TERMINATION) AND ARE STILL THE LATEST GENERATION OF EACH GDG, SO
+//* THIS DECK REFERENCES THEM AS (0) AND EXTENDS THEM WITH DISP=MOD
+//* INSTEAD OF ALLOCATING A NEW (+1) GENERATION THE WAY HELODAY DOES
+//* FOR A FRESH DAY'S RUN - OTHERWISE HELLOWLD'S OWN OPEN EXTEND
+//* RESTART LOGIC WOULD BE EXTENDING A DATASET THE JCL HAD ALREADY
+//* REPLACED WITH A BRAND NEW, EMPTY GENERATION.
+//*
+//* MSTFILE(0) AND A FRESH RECFILE/MSTFILE(+1) ARE UNCHANGED FROM
+//* HELODAY - STEP020 AND STEP030 NEVER RAN IN THE ABENDED ATTEMPT, SO
+//* THERE IS NOTHING OF THEIRS TO EXTEND.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   2026-08-09  DLM  ORIGINAL - COMPANION TO HELODAY'S CONVERSION TO
+//*                    GDGs, SO A SAME-DAY RESTART EXTENDS THE DAY'S
+//*                    OWN GENERATION INSTEAD OF HELODAY ALLOCATING A
+//*                    NEW ONE ON EVERY RESUBMISSION
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=HELLOWLD
+//STEPLIB  DD  DSN=FDC.HELLO.LOADLIB,DISP=SHR
+//PINFILE  DD  DSN=FDC.HELLO.PINFILE,DISP=SHR
+//POUTFILE DD  DSN=FDC.HELLO.POUTFILE(0),
+//             DISP=(MOD,CATLG,CATLG)
+//EXCFILE  DD  DSN=FDC.HELLO.EXCFILE(0),
+//             DISP=(MOD,CATLG,CATLG)
+//CTLFILE  DD  DSN=FDC.HELLO.CTLCARD,DISP=SHR
+//AUDFILE  DD  DSN=FDC.HELLO.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=5900)
+//CHKPTFILE DD DSN=FDC.HELLO.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=2700)
+//SUMFILE  DD  DSN=FDC.HELLO.SUMMARY(0),
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLORCN,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=FDC.HELLO.LOADLIB,DISP=SHR
+//MSTFILE  DD  DSN=FDC.HELLO.MSTFILE(0),DISP=SHR
+//AUDFILE  DD  DSN=FDC.HELLO.AUDFILE,DISP=SHR
+//RECFILE  DD  DSN=FDC.HELLO.RECFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SUMFILE  DD  DSN=FDC.HELLO.SUMMARY(0),DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=((0,NE,STEP010),(0,NE,STEP020))
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=FDC.HELLO.AUDFILE,DISP=SHR
+//SYSUT2   DD  DSN=FDC.HELLO.MSTFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=5900)
+//
