@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* CTLCARD  - CONTROL CARD LAYOUT DRIVING THE SPLIT POINT USED   *
+000300*            TO BUILD P FROM P1 AND P2.  ONE RECORD PER RUN.    *
+000400*                                                                *
+000500* MODIFICATION HISTORY                                          *
+000600*   DATE       INIT  DESCRIPTION                                *
+000700*   2026-08-09  DLM  ORIGINAL - REPLACES THE HARDCODED 7+8      *
+000800*                    SPLIT AT POSITION 8 OF P                   *
+000810*   2026-08-09  DLM  ADDED CHECKPOINT INTERVAL AND RESTART      *
+000820*                    FLAG FOR CHECKPOINT/RESTART SUPPORT        *
+000900*****************************************************************
+001000 01  CTL-RECORD.
+001100     05  CTL-P1-WIDTH                PIC 9(02).
+001200     05  CTL-P2-WIDTH                PIC 9(02).
+001210     05  CTL-CHKPT-INTERVAL          PIC 9(05).
+001220     05  CTL-RESTART-FLAG            PIC X(01).
