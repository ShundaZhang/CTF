@@ -0,0 +1,57 @@
+000100*****************************************************************
+000200* HELOMAP  - HAND-AUTHORED SYMBOLIC MAP FOR MAPSET HELOSET, MAP  *
+000300*            HELOMAP.  KEEP THIS LAYOUT IN STEP WITH HELLO-INQ,  *
+000400*            WHICH IS WRITTEN DIRECTLY AGAINST THESE FIELD NAMES.*
+000500*                                                                *
+000600* SCREEN FIELDS: TYPE (1), P1 (7), P2 (8) ARE OPERATOR-ENTERED;  *
+000700* PVAL (15) AND STAT (30) ARE DISPLAY-ONLY RESULT FIELDS.        *
+000800*                                                                *
+000900* MODIFICATION HISTORY                                          *
+001000*   DATE       INIT  DESCRIPTION                                *
+001100*   2026-08-09  DLM  ORIGINAL                                   *
+001200*   2026-08-09  DLM  TYPEI/TYPEO RETAINED FOR DISPLAY ONLY - SEE *
+001300*                    HELLO-INQ, WHICH NO LONGER TREATS TYPE AS   *
+001400*                    OPERATOR-ENTERABLE                          *
+001500*   2026-08-09  DLM  CORRECTED THE HEADER COMMENT, WHICH CLAIMED *
+001600*                    THIS WAS GENERATED FROM BMS MAPSET SOURCE - *
+001700*                    NO SUCH SOURCE EXISTS IN THIS LIBRARY       *
+001800*****************************************************************
+001900 01  HELOMAPI.
+002000     02  FILLER                  PIC X(12).
+002100     02  TYPEL                   COMP PIC S9(4).
+002200     02  TYPEF                   PIC X.
+002300     02  FILLER REDEFINES TYPEF.
+002400         03  TYPEA               PIC X.
+002500     02  TYPEI                   PIC X(01).
+002600     02  P1L                     COMP PIC S9(4).
+002700     02  P1F                     PIC X.
+002800     02  FILLER REDEFINES P1F.
+002900         03  P1A                 PIC X.
+003000     02  P1I                     PIC X(07).
+003100     02  P2L                     COMP PIC S9(4).
+003200     02  P2F                     PIC X.
+003300     02  FILLER REDEFINES P2F.
+003400         03  P2A                 PIC X.
+003500     02  P2I                     PIC X(08).
+003600     02  PVALL                   COMP PIC S9(4).
+003700     02  PVALF                   PIC X.
+003800     02  FILLER REDEFINES PVALF.
+003900         03  PVALA               PIC X.
+004000     02  PVALI                   PIC X(15).
+004100     02  STATL                   COMP PIC S9(4).
+004200     02  STATF                   PIC X.
+004300     02  FILLER REDEFINES STATF.
+004400         03  STATA               PIC X.
+004500     02  STATI                   PIC X(30).
+004600 01  HELOMAPO REDEFINES HELOMAPI.
+004700     02  FILLER                  PIC X(12).
+004800     02  FILLER                  PIC X(03).
+004900     02  TYPEO                   PIC X(01).
+005000     02  FILLER                  PIC X(03).
+005100     02  P1O                     PIC X(07).
+005200     02  FILLER                  PIC X(03).
+005300     02  P2O                     PIC X(08).
+005400     02  FILLER                  PIC X(03).
+005500     02  PVALO                   PIC X(15).
+005600     02  FILLER                  PIC X(03).
+005700     02  STATO                   PIC X(30).
