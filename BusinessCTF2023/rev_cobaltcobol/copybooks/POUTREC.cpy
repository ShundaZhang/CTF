@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* POUTREC  - OUTPUT RECORD LAYOUTS FOR THE HELLO-WORLD P FILE   *
+000300*            FIXED-BLOCK, RECORD LENGTH 15                      *
+000400*            ONE HEADER, MANY DETAIL, ONE TRAILER PER RUN        *
+000500*                                                                *
+000600* MODIFICATION HISTORY                                          *
+000700*   DATE       INIT  DESCRIPTION                                *
+000800*   2026-08-09  DLM  ORIGINAL - REPLACES DISPLAY-ONLY OUTPUT    *
+000900*****************************************************************
+001000 01  POUT-HEADER-RECORD.
+001100     05  POUT-HDR-ID                 PIC X(03) VALUE 'HDR'.
+001200     05  POUT-HDR-RUN-DATE           PIC X(08).
+001300     05  FILLER                      PIC X(04).
+001400 01  POUT-DETAIL-RECORD.
+001500     05  POUT-DET-P                  PIC X(15).
+001600 01  POUT-TRAILER-RECORD.
+001700     05  POUT-TRL-ID                 PIC X(03) VALUE 'TRL'.
+001800     05  POUT-TRL-P-COUNT            PIC 9(09).
+001900     05  FILLER                      PIC X(03).
