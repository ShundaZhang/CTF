@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* AUDREC   - RUN-LEVEL AUDIT RECORD FOR EVERY P1/P2/P           *
+000300*            COMBINATION PRODUCED BY HELLO-WORLD                *
+000400*                                                                *
+000500* MODIFICATION HISTORY                                          *
+000600*   DATE       INIT  DESCRIPTION                                *
+000700*   2026-08-09  DLM  ORIGINAL                                   *
+000800*****************************************************************
+000900 01  AUD-RECORD.
+001000     05  AUD-RUN-ID                  PIC X(14).
+001100     05  AUD-TIMESTAMP               PIC X(14).
+001200     05  AUD-P1                      PIC X(07).
+001300     05  AUD-P2                      PIC X(08).
+001400     05  AUD-P                       PIC X(15).
+001500     05  AUD-VALID-FLAG              PIC X(01).
