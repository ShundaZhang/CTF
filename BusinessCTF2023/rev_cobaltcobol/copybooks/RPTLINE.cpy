@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200* RPTLINE  - GENERIC 80-BYTE PRINT LINE USED BY THE HELLO-WORLD *
+000300*            FAMILY OF REPORTS (RECONCILIATION, JOB SUMMARY)    *
+000400*                                                                *
+000500* MODIFICATION HISTORY                                          *
+000600*   DATE       INIT  DESCRIPTION                                *
+000700*   2026-08-09  DLM  ORIGINAL                                   *
+000800*****************************************************************
+000900 01  RPT-LINE-RECORD.
+001000     05  RPT-LINE                    PIC X(80).
