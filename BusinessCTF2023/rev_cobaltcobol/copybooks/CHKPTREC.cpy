@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* CHKPTREC - CHECKPOINT RECORD HOLDING THE NUMBER OF PINFILE     *
+000300*            RECORDS PROCESSED SO FAR THIS RUN, FOR RESTART,     *
+000400*            PLUS THE CUMULATIVE RECORDS-WRITTEN AND RECORDS-    *
+000410*            REJECTED COUNTS AS OF THAT CHECKPOINT SO A RESTART  *
+000420*            CAN SEED ITS OWN COUNTERS RATHER THAN STARTING BOTH *
+000430*            BACK AT ZERO.                                       *
+000500* MODIFICATION HISTORY                                          *
+000600*   DATE       INIT  DESCRIPTION                                *
+000700*   2026-08-09  DLM  ORIGINAL                                   *
+000710*   2026-08-09  DLM  ADDED CHKPT-P-COUNT AND CHKPT-EXC-COUNT SO  *
+000720*                    A RESTART'S TRAILER AND SUMFILE TOTALS      *
+000730*                    REFLECT THE FULL RUN, NOT JUST RECORDS      *
+000740*                    WRITTEN SINCE THE RESTART                   *
+000800*****************************************************************
+000900 01  CHKPT-RECORD.
+001000     05  CHKPT-LAST-RECORD-NUM       PIC 9(09).
+001100     05  CHKPT-P-COUNT               PIC 9(09).
+001200     05  CHKPT-EXC-COUNT             PIC 9(09).
