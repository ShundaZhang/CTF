@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200* EXCREC   - EXCEPTION REPORT RECORD FOR P1/P2 RECORDS THAT     *
+000300*            FAIL VALIDATION BEFORE THE MOVE INTO P              *
+000400*                                                                *
+000500* MODIFICATION HISTORY                                          *
+000600*   DATE       INIT  DESCRIPTION                                *
+000700*   2026-08-09  DLM  ORIGINAL                                   *
+000800*****************************************************************
+000900 01  EXC-RECORD.
+001000     05  EXC-P1                      PIC X(07).
+001100     05  EXC-P2                      PIC X(08).
+001200     05  EXC-REASON                  PIC X(30).
