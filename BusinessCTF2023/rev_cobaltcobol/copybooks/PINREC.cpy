@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200* PINREC   - INPUT RECORD LAYOUT FOR HELLO-WORLD P1/P2 PAIRS     *
+000300*            FIXED-BLOCK, RECORD LENGTH 16                      *
+000400*                                                                *
+000500* PIN-REC-TYPE SELECTS WHICH LAYOUT THE REMAINING 15 BYTES ARE   *
+000600* IN:                                                            *
+000700*   '1' - THE ORIGINAL TWO-PART LAYOUT, A 7-BYTE P1 AND AN       *
+000800*         8-BYTE P2                                              *
+000900*   '2' - A THREE-PART LAYOUT (3+4+8) USED BY UPSTREAM FEEDS     *
+001000*         THAT SPLIT THE P1 EQUIVALENT ACROSS TWO SEGMENTS       *
+001100*                                                                *
+001200* MODIFICATION HISTORY                                          *
+001300*   DATE       INIT  DESCRIPTION                                *
+001400*   2026-08-09  DLM  ORIGINAL - REPLACES HARDCODED P1/P2 VALUES *
+001500*   2026-08-09  DLM  ADDED PIN-REC-TYPE AND THE THREE-PART       *
+001600*                    REDEFINES FOR A SECOND INPUT LAYOUT         *
+001700*****************************************************************
+001800 01  PIN-RECORD.
+001900     05  PIN-REC-TYPE                PIC X(01).
+002000         88  PIN-TYPE-1              VALUE '1'.
+002100         88  PIN-TYPE-2              VALUE '2'.
+002200     05  PIN-TYPE-1-DATA.
+002300         10  PIN-P1                  PIC X(07).
+002400         10  PIN-P2                  PIC X(08).
+002500     05  PIN-TYPE-2-DATA REDEFINES PIN-TYPE-1-DATA.
+002600         10  PIN-T2-SEG-A            PIC X(03).
+002700         10  PIN-T2-SEG-B            PIC X(04).
+002800         10  PIN-T2-SEG-C            PIC X(08).
